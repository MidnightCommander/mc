@@ -1,5 +1,31 @@
       * Sample COBOL program demonstrating syntax highlighting
       * This file exercises all TS captures from cobol-highlights.scm
+      *
+      * Modification History:
+      *   2024-01-15  TA   Original sample program.
+      *   2026-08-09  RT   Added department subtotal report written at
+      *                    close-out; PROCESS-RECORDS now drives the
+      *                    file read loop instead of a bare counter.
+      *   2026-08-09  RT   Converted INPUT-FILE to indexed organization
+      *                    keyed on employee ID; added a direct-lookup
+      *                    inquiry mode.
+      *   2026-08-09  RT   Added an audit trail recording employee
+      *                    status transitions.
+      *   2026-08-09  RT   Added checkpoint/restart support for the
+      *                    batch read loop.
+      *   2026-08-09  RT   Added FILE STATUS error trapping and an
+      *                    error log for file I/O.
+      *   2026-08-09  RT   Added a CSV extract of employee data for the
+      *                    HR portal upload.
+      *   2026-08-09  RT   Added calendar validation for incoming
+      *                    record dates, with rejects routed to a
+      *                    separate file.
+      *   2026-08-09  RT   Repacked working amounts as packed-decimal
+      *                    fields.
+      *   2026-08-09  RT   Added hire date and service-years tracking
+      *                    with a sorted tenure report.
+      *   2026-08-09  RT   Added control-total reconciliation at run
+      *                    close-out.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPLE-PROGRAM.
@@ -14,30 +40,283 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "input.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT DEPT-REPORT-FILE ASSIGN TO "deptrpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-RPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "audit.dat"
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpt.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT ERROR-FILE ASSIGN TO "errors.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT CSV-EXTRACT-FILE ASSIGN TO "hrextract.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT REJECTS-FILE ASSIGN TO "rejects.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+           SELECT TENURE-WORK-FILE ASSIGN TO "tenurewk.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TENURE-WK-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.dat".
+
+           SELECT TENURE-REPORT-FILE ASSIGN TO "tenurerpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TENURE-RPT-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "control.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+      * Carries each employee's last recorded status across runs so
+      * WRITE-AUDIT-RECORD's "old status" is something this program
+      * detected itself, not a second value trusted from the incoming
+      * extract.
+           SELECT STATUS-MASTER-FILE ASSIGN TO "statmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SMST-EMP-ID
+               FILE STATUS IS WS-SMST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD INPUT-FILE.
-       01 INPUT-RECORD PIC X(80).
+       FD  INPUT-FILE.
+       01  INPUT-RECORD.
+           05  FD-EMP-ID         PIC 9(06).
+           05  FD-EMP-NAME       PIC A(25).
+           05  FD-EMP-DEPT       PIC X(10).
+           05  FD-EMP-SALARY     PIC 9(07)V99.
+           05  FD-STATUS         PIC 9(01).
+           05  FILLER            PIC X(01).
+           05  FD-REC-DATE       PIC 9(08).
+           05  FD-HIRE-DATE      PIC 9(08).
+           05  FILLER            PIC X(12).
+
+       FD  DEPT-REPORT-FILE.
+       01  DEPT-REPORT-RECORD    PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-EMP-ID        PIC 9(06).
+           05  AUD-OLD-STATUS    PIC 9(01).
+           05  AUD-NEW-STATUS    PIC 9(01).
+           05  AUD-DATE          PIC 9(08).
+           05  AUD-TIME          PIC 9(08).
+           05  FILLER            PIC X(16).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COUNTER      PIC 9(05).
+           05  CKPT-FILE-STATUS  PIC XX.
+           05  CKPT-EMP-ID       PIC 9(06).
+           05  FILLER            PIC X(10).
+
+       FD  ERROR-FILE.
+       01  ERROR-RECORD.
+           05  ERR-FILE-NAME     PIC X(12).
+           05  ERR-OPERATION     PIC X(05).
+           05  ERR-STATUS-CODE   PIC XX.
+           05  ERR-DATE          PIC 9(08).
+           05  ERR-TIME          PIC 9(08).
+           05  FILLER            PIC X(20).
+
+       FD  CSV-EXTRACT-FILE.
+       01  CSV-EXTRACT-RECORD    PIC X(80).
+
+       FD  REJECTS-FILE.
+       01  REJECT-RECORD.
+           05  REJ-EMP-ID        PIC 9(06).
+           05  REJ-DATE          PIC 9(08).
+           05  REJ-REASON        PIC X(25).
+           05  FILLER            PIC X(05).
+
+       FD  TENURE-WORK-FILE.
+       01  TENURE-WORK-RECORD.
+           05  TWK-DEPT          PIC X(10).
+           05  TWK-EMP-ID        PIC 9(06).
+           05  TWK-EMP-NAME      PIC A(25).
+           05  TWK-HIRE-DATE     PIC 9(08).
+           05  TWK-SERVICE-YEARS PIC 9(02).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SRT-DEPT          PIC X(10).
+           05  SRT-EMP-ID        PIC 9(06).
+           05  SRT-EMP-NAME      PIC A(25).
+           05  SRT-HIRE-DATE     PIC 9(08).
+           05  SRT-SERVICE-YEARS PIC 9(02).
+
+       FD  TENURE-REPORT-FILE.
+       01  TENURE-REPORT-RECORD  PIC X(80).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-TOTAL PIC 9(09)V99.
+           05  FILLER             PIC X(20).
+
+       FD  STATUS-MASTER-FILE.
+       01  STATUS-MASTER-RECORD.
+           05  SMST-EMP-ID       PIC 9(06).
+           05  SMST-STATUS       PIC 9(01).
+           05  FILLER            PIC X(13).
 
        WORKING-STORAGE SECTION.
       * Level numbers -> @string.special
        01 WS-FILE-STATUS    PIC XX VALUE SPACES.
        01 WS-COUNTER        PIC 9(5) VALUE ZEROS.
-       01 WS-TOTAL          PIC 9(7)V99 VALUE 0.
+       01 WS-TOTAL          PIC 9(7)V99 COMP-3 VALUE 0.
        01 WS-NAME           PIC X(30) VALUE "John Doe".
-       01 WS-AMOUNT         PIC S9(7)V99 VALUE -1234.56.
+       01 WS-AMOUNT         PIC S9(7)V99 COMP-3 VALUE -1234.56.
        01 WS-DATE           PIC 9(8) VALUE 20240115.
+       01 WS-DATE-FIELDS REDEFINES WS-DATE.
+           05 WS-DATE-YYYY   PIC 9(4).
+           05 WS-DATE-MM     PIC 9(2).
+           05 WS-DATE-DD     PIC 9(2).
+
+      * Loop control for the PROCESS-RECORDS read loop
+       01 WS-MAX-RECORDS    PIC 9(05) VALUE 99999.
+       01 WS-EOF-SWITCH     PIC X(01) VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+      * Run mode: batch processes the whole file, inquiry does a
+      * single direct-key lookup via the indexed RECORD KEY.
+       01 WS-RUN-MODE       PIC X(01) VALUE "B".
+           88 WS-RUN-MODE-BATCH       VALUE "B".
+           88 WS-RUN-MODE-INQUIRY     VALUE "I".
+       01 WS-INQUIRY-ID     PIC 9(06) VALUE ZERO.
+
+      * Checkpoint/restart controls for the PROCESS-RECORDS loop
+       01 WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 5.
+       01 WS-CKPT-REMAINDER      PIC 9(05) VALUE ZERO.
+       01 WS-CKPT-QUOTIENT       PIC 9(05) VALUE ZERO.
+       01 WS-RESTART-SWITCH      PIC X(01) VALUE "N".
+           88 WS-RESTART-REQUESTED        VALUE "Y".
+       01 WS-RESTART-EMP-ID      PIC 9(06) VALUE ZERO.
+       01 WS-CKPT-EOF-SWITCH     PIC X(01) VALUE "N".
+           88 WS-CKPT-EOF                 VALUE "Y".
+
+      * Per-file status codes and generic I/O error trapping
+       01 WS-DEPT-RPT-STATUS     PIC XX VALUE SPACES.
+       01 WS-AUDIT-STATUS        PIC XX VALUE SPACES.
+       01 WS-CKPT-STATUS         PIC XX VALUE SPACES.
+       01 WS-CHECK-STATUS        PIC XX VALUE SPACES.
+       01 WS-ERR-FILE-NAME       PIC X(12) VALUE SPACES.
+       01 WS-ERR-OPERATION       PIC X(05) VALUE SPACES.
+       01 WS-ERR-DATE            PIC 9(08) VALUE ZERO.
+       01 WS-ERR-TIME            PIC 9(08) VALUE ZERO.
+       01 WS-CSV-STATUS          PIC XX VALUE SPACES.
+       01 WS-ERROR-STATUS        PIC XX VALUE SPACES.
+
+      * HR portal CSV extract work fields. WS-CSV-AMOUNT has no
+      * thousands separator, unlike WS-DISPLAY-AMT, since a comma in a
+      * comma-delimited row would split one column into two.
+       01 WS-CSV-AMOUNT          PIC $ZZZZZZ9.99-.
+       01 WS-CSV-NAME            PIC X(25) VALUE SPACES.
+       01 WS-CSV-DEPT            PIC X(10) VALUE SPACES.
+       01 WS-REJECTS-STATUS      PIC XX VALUE SPACES.
+
+      * Calendar validation work fields. VALIDATE-DATE checks whichever
+      * date has been moved into WS-CAL-YYYY/MM/DD -- the record date
+      * and the hire date are both run through it in turn, since both
+      * need the same month-range/days-in-month/leap-year rule.
+       01 WS-CAL-YYYY            PIC 9(04) VALUE ZERO.
+       01 WS-CAL-MM              PIC 9(02) VALUE ZERO.
+       01 WS-CAL-DD              PIC 9(02) VALUE ZERO.
+       01 WS-DATE-VALID-SWITCH   PIC X(01) VALUE "Y".
+           88 WS-DATE-IS-VALID           VALUE "Y".
+       01 WS-DAYS-IN-MONTH       PIC 9(02) VALUE ZERO.
+       01 WS-LEAP-SWITCH         PIC X(01) VALUE "N".
+           88 WS-IS-LEAP-YEAR            VALUE "Y".
+       01 WS-LEAP-QUOTIENT       PIC 9(04) VALUE ZERO.
+       01 WS-LEAP-REMAINDER-4    PIC 9(02) VALUE ZERO.
+       01 WS-LEAP-REMAINDER-100  PIC 9(02) VALUE ZERO.
+       01 WS-LEAP-REMAINDER-400  PIC 9(03) VALUE ZERO.
+
+      * Scratch fields WRITE-REJECT-RECORD's caller fills in before
+      * each PERFORM, since the same paragraph now logs both bad
+      * record dates and bad hire dates.
+       01 WS-REJ-DATE-VALUE      PIC 9(08) VALUE ZERO.
+       01 WS-REJ-REASON-TEXT     PIC X(25) VALUE SPACES.
+
+      * Service-years (tenure) report work fields
+       01 WS-RUN-DATE            PIC 9(08) VALUE ZERO.
+       01 WS-RUN-DATE-FIELDS REDEFINES WS-RUN-DATE.
+           05 WS-RUN-YYYY        PIC 9(4).
+           05 WS-RUN-MM          PIC 9(2).
+           05 WS-RUN-DD          PIC 9(2).
+       01 WS-TENURE-WK-STATUS    PIC XX VALUE SPACES.
+       01 WS-TENURE-RPT-STATUS   PIC XX VALUE SPACES.
+       01 WS-SORT-EOF-SWITCH     PIC X(01) VALUE "N".
+           88 WS-SORT-EOF                VALUE "Y".
+
+      * Control-total reconciliation
+       01 WS-CONTROL-STATUS      PIC XX VALUE SPACES.
+       01 WS-EXPECTED-TOTAL      PIC 9(09)V99 VALUE ZERO.
+       01 WS-BALANCE-SWITCH      PIC X(01) VALUE "Y".
+           88 WS-RUN-IN-BALANCE          VALUE "Y".
+           88 WS-RUN-OUT-OF-BALANCE      VALUE "N".
+       01 WS-CONTROL-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 WS-CONTROL-FOUND           VALUE "Y".
+
+      * Status-master lookup (true status-transition detection)
+       01 WS-SMST-STATUS          PIC XX VALUE SPACES.
 
       * Group items with various PIC patterns
        01 WS-EMPLOYEE-REC.
-           05 WS-EMP-ID     PIC 9(6).
-           05 WS-EMP-NAME   PIC A(25).
-           05 WS-EMP-DEPT   PIC X(10).
-           05 WS-EMP-SALARY PIC 9(7)V99.
+           05 WS-EMP-ID          PIC 9(6).
+           05 WS-EMP-NAME        PIC A(25).
+           05 WS-EMP-DEPT        PIC X(10).
+           05 WS-EMP-SALARY      PIC 9(7)V99 COMP-3.
+           05 WS-EMP-STATUS      PIC 9 VALUE 0.
+               88 WS-EMP-STATUS-ACTIVE     VALUE 1.
+               88 WS-EMP-STATUS-INACTIVE   VALUE 0.
+               88 WS-EMP-STATUS-PENDING    VALUE 2 THRU 5.
+           05 WS-EMP-PREV-STATUS PIC 9 VALUE 0.
+           05 WS-EMP-HIRE-DATE   PIC 9(8) VALUE ZERO.
+           05 WS-HIRE-DATE-FIELDS REDEFINES WS-EMP-HIRE-DATE.
+               10 WS-HIRE-YYYY   PIC 9(4).
+               10 WS-HIRE-MM     PIC 9(2).
+               10 WS-HIRE-DD     PIC 9(2).
+           05 WS-EMP-SERVICE-YEARS PIC 9(02) VALUE ZERO.
+
+      * Audit-trail timestamp work fields
+       01 WS-AUDIT-DATE     PIC 9(08) VALUE ZERO.
+       01 WS-AUDIT-TIME     PIC 9(08) VALUE ZERO.
+
+      * Department subtotal table for the close-out report
+       01 WS-DEPT-IDX         PIC 9(02) COMP VALUE ZERO.
+       01 WS-DEPT-TABLE-COUNT PIC 9(02) COMP VALUE ZERO.
+       01 WS-DEPT-TABLE-MAX   PIC 9(02) COMP VALUE 20.
+       01 WS-DEPT-MATCH-IDX   PIC 9(02) COMP VALUE ZERO.
+       01 WS-DEPT-FOUND-SW    PIC X(01) VALUE "N".
+           88 WS-DEPT-FOUND           VALUE "Y".
+       01 WS-GRAND-TOTAL      PIC 9(09)V99 VALUE ZERO.
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 20 TIMES.
+               10 WS-DEPT-CODE      PIC X(10).
+               10 WS-DEPT-SUBTOTAL  PIC 9(09)V99.
+       01 WS-RPT-AMOUNT      PIC $$,$$$,$$9.99.
 
       * Level 88 conditions -> @string.special
        01 WS-STATUS         PIC 9 VALUE 0.
@@ -51,23 +330,10 @@
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-      * I/O operations -> various highlights
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END
-                   DISPLAY "End of file reached"
-               NOT AT END
-                   DISPLAY "Record: " INPUT-RECORD
-           END-READ
-
-      * String operations
-           STRING WS-EMP-NAME DELIMITED BY SPACES
-                  " - "       DELIMITED BY SIZE
-                  WS-EMP-DEPT DELIMITED BY SPACES
-                  INTO WS-NAME
-           END-STRING
-
-      * Arithmetic with various verbs
+      * Arithmetic with various verbs -- exercised once at start-up,
+      * before WS-COUNTER is set up for the real PROCESS-RECORDS loop
+      * below, since these demo statements reuse WS-COUNTER/WS-TOTAL/
+      * WS-AMOUNT as scratch fields.
            ADD 100 TO WS-COUNTER
            SUBTRACT 50 FROM WS-TOTAL
            MULTIPLY WS-AMOUNT BY 2
@@ -78,6 +344,55 @@
            COMPUTE WS-TOTAL =
                WS-AMOUNT * 1.05 + 100
 
+      * I/O operations -> various highlights
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "RUN-MODE"
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT ERROR-FILE
+
+           IF WS-RUN-MODE-INQUIRY
+               ACCEPT WS-INQUIRY-ID FROM ENVIRONMENT "INQUIRY-ID"
+               PERFORM INQUIRE-EMPLOYEE
+               CLOSE INPUT-FILE
+               CLOSE ERROR-FILE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-RESTART-SWITCH FROM ENVIRONMENT "RESTART"
+           IF WS-RESTART-REQUESTED
+               PERFORM READ-LAST-CHECKPOINT
+               ADD 1 TO WS-COUNTER
+               MOVE WS-RESTART-EMP-ID TO FD-EMP-ID
+               START INPUT-FILE KEY IS GREATER THAN FD-EMP-ID
+                   INVALID KEY
+                       DISPLAY "Restart key not on file, resuming "
+                               "from current position"
+               END-START
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               MOVE 1 TO WS-COUNTER
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           OPEN OUTPUT DEPT-REPORT-FILE
+      * AUDIT-FILE is a standing trail of status transitions across
+      * every run, not just this one, so it is always extended, never
+      * truncated -- same reasoning as CHECKPOINT-FILE's EXTEND branch
+      * above, except AUDIT-FILE is extended on every run, restart or
+      * not. OPEN EXTEND creates the file the first time it is run.
+           OPEN EXTEND AUDIT-FILE
+           PERFORM OPEN-STATUS-MASTER
+           OPEN OUTPUT CSV-EXTRACT-FILE
+           OPEN OUTPUT REJECTS-FILE
+           OPEN OUTPUT TENURE-WORK-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+      * String operations
+           STRING WS-EMP-NAME DELIMITED BY SPACES
+                  " - "       DELIMITED BY SIZE
+                  WS-EMP-DEPT DELIMITED BY SPACES
+                  INTO WS-NAME
+           END-STRING
+
       * Control flow
            IF WS-COUNTER > 1000
                DISPLAY "Counter exceeds limit"
@@ -95,8 +410,16 @@
            END-EVALUATE
 
            PERFORM PROCESS-RECORDS
-               VARYING WS-COUNTER FROM 1 BY 1
-               UNTIL WS-COUNTER > 10
+               VARYING WS-COUNTER FROM WS-COUNTER BY 1
+               UNTIL WS-COUNTER > WS-MAX-RECORDS
+                  OR WS-EOF
+
+           PERFORM PRINT-DEPT-REPORT
+
+           CLOSE TENURE-WORK-FILE
+           PERFORM BUILD-TENURE-REPORT
+
+           PERFORM RECONCILE-CONTROL-TOTALS
 
            MOVE WS-AMOUNT TO WS-DISPLAY-AMT
            DISPLAY "Formatted: " WS-DISPLAY-AMT
@@ -106,8 +429,527 @@
            MOVE N"Unicode text" TO WS-NAME
 
            CLOSE INPUT-FILE
+           CLOSE DEPT-REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE ERROR-FILE
+           CLOSE CSV-EXTRACT-FILE
+           CLOSE REJECTS-FILE
+           CLOSE STATUS-MASTER-FILE
            STOP RUN.
 
+      * WS-DATE-IS-VALID (set by VALIDATE-DATE) gates only the
+      * department/grand-total accumulation -- a bad record date must
+      * not reach WS-TOTAL, but it has no bearing on the audit trail,
+      * the HR CSV extract, or the tenure report, so those run
+      * unconditionally. The hire date is validated the same way,
+      * separately, immediately before it feeds the tenure report.
        PROCESS-RECORDS.
-           DISPLAY "Processing record " WS-COUNTER
-           ADD 1 TO WS-TOTAL.
+           READ INPUT-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   DISPLAY "Record: " INPUT-RECORD
+                   MOVE FD-EMP-ID     TO WS-EMP-ID
+                   MOVE FD-EMP-NAME   TO WS-EMP-NAME
+                   MOVE FD-EMP-DEPT   TO WS-EMP-DEPT
+                   MOVE FD-EMP-SALARY TO WS-EMP-SALARY
+                   MOVE FD-STATUS      TO WS-EMP-STATUS
+                   MOVE FD-REC-DATE    TO WS-DATE
+                   PERFORM DETECT-STATUS-TRANSITION
+
+                   MOVE WS-DATE-YYYY TO WS-CAL-YYYY
+                   MOVE WS-DATE-MM   TO WS-CAL-MM
+                   MOVE WS-DATE-DD   TO WS-CAL-DD
+                   PERFORM VALIDATE-DATE
+                   IF WS-DATE-IS-VALID
+                       PERFORM ACCUMULATE-DEPT-SUBTOTAL
+                   ELSE
+                       MOVE WS-DATE TO WS-REJ-DATE-VALUE
+                       MOVE "INVALID CALENDAR DATE" TO
+                           WS-REJ-REASON-TEXT
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+
+                   IF WS-EMP-STATUS NOT = WS-EMP-PREV-STATUS
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+                   PERFORM WRITE-CSV-EXTRACT
+
+                   MOVE FD-HIRE-DATE TO WS-EMP-HIRE-DATE
+                   MOVE WS-HIRE-YYYY TO WS-CAL-YYYY
+                   MOVE WS-HIRE-MM   TO WS-CAL-MM
+                   MOVE WS-HIRE-DD   TO WS-CAL-DD
+                   PERFORM VALIDATE-DATE
+                   IF WS-DATE-IS-VALID
+                          AND WS-EMP-HIRE-DATE NOT > WS-RUN-DATE
+                       PERFORM COMPUTE-SERVICE-YEARS
+                       PERFORM WRITE-TENURE-WORK-RECORD
+                   ELSE
+                       MOVE WS-EMP-HIRE-DATE TO WS-REJ-DATE-VALUE
+                       MOVE "INVALID HIRE DATE" TO WS-REJ-REASON-TEXT
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+
+                   DIVIDE WS-COUNTER BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CKPT-QUOTIENT
+                       REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = ZERO
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+           END-READ
+
+           MOVE WS-FILE-STATUS TO WS-CHECK-STATUS
+           MOVE "INPUT-FILE"   TO WS-ERR-FILE-NAME
+           MOVE "READ"         TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Saves WS-COUNTER, WS-FILE-STATUS, and the current employee
+      * key to CHECKPOINT-FILE so a failed run can resume mid-file
+      * instead of reprocessing everything from the beginning.
+       WRITE-CHECKPOINT.
+           MOVE WS-COUNTER      TO CKPT-COUNTER
+           MOVE WS-FILE-STATUS  TO CKPT-FILE-STATUS
+           MOVE WS-EMP-ID       TO CKPT-EMP-ID
+           WRITE CHECKPOINT-RECORD
+
+           MOVE WS-CKPT-STATUS  TO WS-CHECK-STATUS
+           MOVE "CHECKPOINT"    TO WS-ERR-FILE-NAME
+           MOVE "WRITE"         TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Opens STATUS-MASTER-FILE for update. The file is keyed INDEXED
+      * so DETECT-STATUS-TRANSITION can look an employee up directly;
+      * unlike CHECKPOINT-FILE there is no fresh-run/restart switch to
+      * say whether it already exists, so a failed I-O open (status
+      * "35", not yet created) is recovered by creating it with an
+      * OUTPUT open and then reopening I-O, the same two-step every
+      * first-ever run takes.
+       OPEN-STATUS-MASTER.
+           OPEN I-O STATUS-MASTER-FILE
+           IF WS-SMST-STATUS NOT = "00"
+               OPEN OUTPUT STATUS-MASTER-FILE
+               CLOSE STATUS-MASTER-FILE
+               OPEN I-O STATUS-MASTER-FILE
+           END-IF.
+
+      * Reads CHECKPOINT-FILE end to end to recover the counter and
+      * employee key of the last good checkpoint written by a prior,
+      * incomplete run. A RESTART with no checkpoint file yet on disk
+      * (the first restart attempt ever, or one taken after the file
+      * was purged) is not an I/O error -- it just means there is
+      * nothing to resume from, so WS-COUNTER/WS-RESTART-EMP-ID are
+      * explicitly reset to their fresh-run values and the batch
+      * effectively begins at record one (MAIN-PARAGRAPH's
+      * ADD 1 TO WS-COUNTER then brings it to 1, same as a fresh run).
+       READ-LAST-CHECKPOINT.
+           MOVE "N" TO WS-CKPT-EOF-SWITCH
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM READ-CHECKPOINT-ENTRY UNTIL WS-CKPT-EOF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No prior checkpoint file found, resuming "
+                       "from record one"
+               MOVE ZERO TO WS-COUNTER
+               MOVE ZERO TO WS-RESTART-EMP-ID
+           END-IF.
+
+       READ-CHECKPOINT-ENTRY.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CKPT-EOF TO TRUE
+               NOT AT END
+                   MOVE CKPT-COUNTER TO WS-COUNTER
+                   MOVE CKPT-EMP-ID  TO WS-RESTART-EMP-ID
+           END-READ
+
+           MOVE WS-CKPT-STATUS TO WS-CHECK-STATUS
+           MOVE "CHECKPOINT"   TO WS-ERR-FILE-NAME
+           MOVE "READ"         TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Sets WS-EMP-PREV-STATUS from STATUS-MASTER-FILE, the persisted
+      * record of each employee's last known status, rather than from
+      * a second status field supplied by the incoming extract -- that
+      * way WRITE-AUDIT-RECORD logs a transition this program actually
+      * detected. An employee seen for the first time has no prior
+      * status to compare against, so WS-EMP-PREV-STATUS is set equal
+      * to the current status (no transition) and a master record is
+      * created; an employee already on file has the master record's
+      * status compared and, when it differs, rewritten to the new
+      * value.
+       DETECT-STATUS-TRANSITION.
+           MOVE WS-EMP-ID TO SMST-EMP-ID
+           READ STATUS-MASTER-FILE
+               INVALID KEY
+                   MOVE WS-EMP-STATUS TO WS-EMP-PREV-STATUS
+                   MOVE WS-EMP-STATUS TO SMST-STATUS
+                   WRITE STATUS-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE SMST-STATUS TO WS-EMP-PREV-STATUS
+                   IF SMST-STATUS NOT = WS-EMP-STATUS
+                       MOVE WS-EMP-STATUS TO SMST-STATUS
+                       REWRITE STATUS-MASTER-RECORD
+                   END-IF
+           END-READ
+
+           MOVE WS-SMST-STATUS  TO WS-CHECK-STATUS
+           MOVE "STATUS-MASTER" TO WS-ERR-FILE-NAME
+           MOVE "READ"          TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Logs one WS-EMP-STATUS transition (old value, new value,
+      * timestamp) for the current employee to AUDIT-FILE. The old
+      * value comes from DETECT-STATUS-TRANSITION's STATUS-MASTER-FILE
+      * lookup, not from the input record.
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-EMP-ID          TO AUD-EMP-ID
+           MOVE WS-EMP-PREV-STATUS TO AUD-OLD-STATUS
+           MOVE WS-EMP-STATUS      TO AUD-NEW-STATUS
+           MOVE WS-AUDIT-DATE      TO AUD-DATE
+           MOVE WS-AUDIT-TIME      TO AUD-TIME
+           WRITE AUDIT-RECORD
+
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE "AUDIT-FILE"    TO WS-ERR-FILE-NAME
+           MOVE "WRITE"         TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Finds (or opens) the WS-DEPT-TABLE slot for WS-EMP-DEPT and
+      * folds WS-EMP-SALARY into its subtotal and the grand total. A
+      * department beyond the table's WS-DEPT-TABLE-MAX capacity still
+      * counts toward WS-GRAND-TOTAL (so the control-total reconciles)
+      * but is logged to ERROR-FILE instead of subscripting past the
+      * end of the table.
+       ACCUMULATE-DEPT-SUBTOTAL.
+           MOVE "N" TO WS-DEPT-FOUND-SW
+           PERFORM FIND-DEPT-ENTRY
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-TABLE-COUNT
+                  OR WS-DEPT-FOUND
+
+           IF WS-DEPT-FOUND
+               MOVE WS-DEPT-MATCH-IDX TO WS-DEPT-IDX
+               ADD WS-EMP-SALARY TO WS-DEPT-SUBTOTAL (WS-DEPT-IDX)
+           ELSE
+               IF WS-DEPT-TABLE-COUNT < WS-DEPT-TABLE-MAX
+                   ADD 1 TO WS-DEPT-TABLE-COUNT
+                   MOVE WS-DEPT-TABLE-COUNT TO WS-DEPT-IDX
+                   MOVE WS-EMP-DEPT   TO WS-DEPT-CODE (WS-DEPT-IDX)
+                   MOVE WS-EMP-SALARY TO WS-DEPT-SUBTOTAL (WS-DEPT-IDX)
+               ELSE
+                   MOVE "DEPT-TABLE" TO WS-ERR-FILE-NAME
+                   MOVE "FULL"       TO WS-ERR-OPERATION
+                   MOVE "99"         TO WS-CHECK-STATUS
+                   PERFORM WRITE-ERROR-RECORD
+               END-IF
+           END-IF
+
+           ADD WS-EMP-SALARY TO WS-GRAND-TOTAL.
+
+      * One-off direct lookup by employee ID, bypassing the full
+      * sequential batch pass. Invoked when RUN-MODE is "I".
+       INQUIRE-EMPLOYEE.
+           MOVE WS-INQUIRY-ID TO FD-EMP-ID
+           READ INPUT-FILE
+               INVALID KEY
+                   DISPLAY "Employee not found: " WS-INQUIRY-ID
+               NOT INVALID KEY
+                   DISPLAY "Employee: " FD-EMP-ID " " FD-EMP-NAME
+                           " " FD-EMP-DEPT " " FD-EMP-SALARY
+           END-READ
+
+           MOVE WS-FILE-STATUS TO WS-CHECK-STATUS
+           MOVE "INPUT-FILE"   TO WS-ERR-FILE-NAME
+           MOVE "READ"         TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Compares the run's accumulated WS-GRAND-TOTAL against an
+      * independently-supplied expected total from CONTROL-FILE and
+      * flags the run out-of-balance when they disagree, so a bad
+      * input file can't silently short the department totals. When
+      * CONTROL-FILE has no record yet -- or isn't there at all, same
+      * as READ-LAST-CHECKPOINT's missing-checkpoint case -- there is
+      * nothing to reconcile against, so the comparison itself is
+      * skipped rather than comparing WS-GRAND-TOTAL to an untouched
+      * zero or attempting a READ against a file that never opened.
+       RECONCILE-CONTROL-TOTALS.
+           SET WS-RUN-IN-BALANCE TO TRUE
+           MOVE "N" TO WS-CONTROL-FOUND-SWITCH
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY "Control file empty - reconciliation "
+                               "skipped"
+                   NOT AT END
+                       MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                       SET WS-CONTROL-FOUND TO TRUE
+               END-READ
+
+               MOVE WS-CONTROL-STATUS TO WS-CHECK-STATUS
+               MOVE "CONTROL-FILE"    TO WS-ERR-FILE-NAME
+               MOVE "READ"            TO WS-ERR-OPERATION
+               PERFORM CHECK-FILE-STATUS
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "No control file found - reconciliation "
+                       "skipped"
+           END-IF
+
+           IF WS-CONTROL-FOUND
+               IF WS-EXPECTED-TOTAL NOT = WS-GRAND-TOTAL
+                   SET WS-RUN-OUT-OF-BALANCE TO TRUE
+                   DISPLAY "*** RUN OUT OF BALANCE *** EXPECTED "
+                           WS-EXPECTED-TOTAL " ACTUAL " WS-GRAND-TOTAL
+               ELSE
+                   DISPLAY "RUN IN BALANCE - TOTAL " WS-GRAND-TOTAL
+               END-IF
+           END-IF.
+
+      * Computes whole years of service as of WS-RUN-DATE from
+      * WS-EMP-HIRE-DATE, backing off one year if the anniversary
+      * hasn't happened yet this calendar year.
+       COMPUTE-SERVICE-YEARS.
+           COMPUTE WS-EMP-SERVICE-YEARS = WS-RUN-YYYY - WS-HIRE-YYYY
+           IF WS-RUN-MM < WS-HIRE-MM
+               SUBTRACT 1 FROM WS-EMP-SERVICE-YEARS
+           ELSE
+               IF WS-RUN-MM = WS-HIRE-MM AND WS-RUN-DD < WS-HIRE-DD
+                   SUBTRACT 1 FROM WS-EMP-SERVICE-YEARS
+               END-IF
+           END-IF.
+
+      * Stages one employee's tenure data to TENURE-WORK-FILE for the
+      * year-end service-years report, sorted by department below.
+       WRITE-TENURE-WORK-RECORD.
+           MOVE WS-EMP-DEPT          TO TWK-DEPT
+           MOVE WS-EMP-ID            TO TWK-EMP-ID
+           MOVE WS-EMP-NAME          TO TWK-EMP-NAME
+           MOVE WS-EMP-HIRE-DATE     TO TWK-HIRE-DATE
+           MOVE WS-EMP-SERVICE-YEARS TO TWK-SERVICE-YEARS
+           WRITE TENURE-WORK-RECORD
+
+           MOVE WS-TENURE-WK-STATUS TO WS-CHECK-STATUS
+           MOVE "TENURE-WORK"       TO WS-ERR-FILE-NAME
+           MOVE "WRITE"             TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Sorts the staged tenure records by department (then employee
+      * ID) and hands the sorted sequence to FORMAT-TENURE-REPORT.
+       BUILD-TENURE-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-DEPT
+               ON ASCENDING KEY SRT-EMP-ID
+               USING TENURE-WORK-FILE
+               OUTPUT PROCEDURE IS FORMAT-TENURE-REPORT.
+
+       FORMAT-TENURE-REPORT.
+           OPEN OUTPUT TENURE-REPORT-FILE
+           MOVE "N" TO WS-SORT-EOF-SWITCH
+           PERFORM RETURN-TENURE-LINE UNTIL WS-SORT-EOF
+           CLOSE TENURE-REPORT-FILE.
+
+       RETURN-TENURE-LINE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-EOF TO TRUE
+               NOT AT END
+                   PERFORM WRITE-TENURE-LINE
+           END-RETURN.
+
+       WRITE-TENURE-LINE.
+           MOVE SPACES TO TENURE-REPORT-RECORD
+           STRING SRT-DEPT              DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  SRT-EMP-ID            DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  SRT-EMP-NAME          DELIMITED BY SIZE
+                  "  YEARS OF SERVICE: " DELIMITED BY SIZE
+                  SRT-SERVICE-YEARS     DELIMITED BY SIZE
+                  INTO TENURE-REPORT-RECORD
+           END-STRING
+           WRITE TENURE-REPORT-RECORD
+
+           MOVE WS-TENURE-RPT-STATUS TO WS-CHECK-STATUS
+           MOVE "TENURE-RPT"         TO WS-ERR-FILE-NAME
+           MOVE "WRITE"              TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Validates WS-CAL-YYYY/MM/DD as a real calendar date: month in
+      * range, day in range for that month, with February sized by the
+      * leap year rule. Sets WS-DATE-VALID-SWITCH.
+       VALIDATE-DATE.
+           MOVE "Y" TO WS-DATE-VALID-SWITCH
+           IF WS-CAL-MM < 1 OR WS-CAL-MM > 12
+               MOVE "N" TO WS-DATE-VALID-SWITCH
+           ELSE
+               PERFORM DETERMINE-LEAP-YEAR
+               PERFORM DETERMINE-DAYS-IN-MONTH
+               IF WS-CAL-DD < 1 OR WS-CAL-DD > WS-DAYS-IN-MONTH
+                   MOVE "N" TO WS-DATE-VALID-SWITCH
+               END-IF
+           END-IF.
+
+      * Standard Gregorian leap-year rule: divisible by 4, except
+      * centuries, unless also divisible by 400.
+       DETERMINE-LEAP-YEAR.
+           MOVE "N" TO WS-LEAP-SWITCH
+           DIVIDE WS-CAL-YYYY BY 400
+               GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REMAINDER-400
+           IF WS-LEAP-REMAINDER-400 = ZERO
+               SET WS-IS-LEAP-YEAR TO TRUE
+           ELSE
+               DIVIDE WS-CAL-YYYY BY 100 GIVING WS-LEAP-QUOTIENT
+                   REMAINDER WS-LEAP-REMAINDER-100
+               IF WS-LEAP-REMAINDER-100 NOT = ZERO
+                   DIVIDE WS-CAL-YYYY BY 4 GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-LEAP-REMAINDER-4
+                   IF WS-LEAP-REMAINDER-4 = ZERO
+                       SET WS-IS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+           EVALUATE WS-CAL-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF WS-IS-LEAP-YEAR
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+           END-EVALUATE.
+
+      * Routes a record with a bad calendar date to REJECTS-FILE.
+      * Expects the caller to have moved the offending date and a
+      * reason into WS-REJ-DATE-VALUE/WS-REJ-REASON-TEXT first -- used
+      * for both a bad record date (kept out of the department totals)
+      * and a bad hire date (kept out of the tenure report).
+       WRITE-REJECT-RECORD.
+           MOVE WS-EMP-ID        TO REJ-EMP-ID
+           MOVE WS-REJ-DATE-VALUE TO REJ-DATE
+           MOVE WS-REJ-REASON-TEXT TO REJ-REASON
+           WRITE REJECT-RECORD
+
+           MOVE WS-REJECTS-STATUS TO WS-CHECK-STATUS
+           MOVE "REJECTS"         TO WS-ERR-FILE-NAME
+           MOVE "WRITE"           TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Writes one comma-separated row (ID, name, department, salary)
+      * for the current employee to CSV-EXTRACT-FILE, for the HR
+      * portal upload. Salary is edited the same way WS-DISPLAY-AMT is.
+      * WS-CSV-NAME/WS-CSV-DEPT are trimmed before the STRING rather
+      * than delimited on a space -- a multi-word name has embedded
+      * spaces of its own, and DELIMITED BY SPACE would stop at the
+      * first one instead of just dropping the trailing padding.
+       WRITE-CSV-EXTRACT.
+           MOVE WS-EMP-NAME TO WS-CSV-NAME
+           MOVE WS-EMP-DEPT TO WS-CSV-DEPT
+           MOVE WS-EMP-SALARY TO WS-CSV-AMOUNT
+           MOVE SPACES TO CSV-EXTRACT-RECORD
+           STRING WS-EMP-ID              DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-NAME) DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-DEPT) DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-CSV-AMOUNT          DELIMITED BY SIZE
+                  INTO CSV-EXTRACT-RECORD
+           END-STRING
+           WRITE CSV-EXTRACT-RECORD
+
+           MOVE WS-CSV-STATUS TO WS-CHECK-STATUS
+           MOVE "CSV-EXTRACT" TO WS-ERR-FILE-NAME
+           MOVE "WRITE"       TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Generic FILE STATUS trap. Expects the caller to have moved the
+      * file's status field into WS-CHECK-STATUS and identified itself
+      * in WS-ERR-FILE-NAME/WS-ERR-OPERATION. "00" is success, "10" is
+      * end of file, and "23" is key-not-found on a direct read, which
+      * INQUIRE-EMPLOYEE already reports via its own INVALID KEY clause
+      * -- anything else is a genuine I/O failure worth logging.
+       CHECK-FILE-STATUS.
+           EVALUATE WS-CHECK-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN "23"
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM WRITE-ERROR-RECORD
+           END-EVALUATE.
+
+      * Logs a single I/O failure (file, operation, status code, and a
+      * timestamp) to ERROR-FILE.
+       WRITE-ERROR-RECORD.
+           ACCEPT WS-ERR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-TIME FROM TIME
+           MOVE WS-ERR-FILE-NAME TO ERR-FILE-NAME
+           MOVE WS-ERR-OPERATION TO ERR-OPERATION
+           MOVE WS-CHECK-STATUS  TO ERR-STATUS-CODE
+           MOVE WS-ERR-DATE      TO ERR-DATE
+           MOVE WS-ERR-TIME      TO ERR-TIME
+           WRITE ERROR-RECORD
+
+      * ERROR-FILE's own status is captured for completeness, but a
+      * failure here is reported straight to the console rather than
+      * routed back through CHECK-FILE-STATUS -- that would only
+      * re-invoke this same paragraph against the file that just
+      * failed.
+           IF WS-ERROR-STATUS NOT = "00"
+               DISPLAY "ERROR-FILE WRITE FAILED, STATUS "
+                       WS-ERROR-STATUS
+           END-IF.
+
+       FIND-DEPT-ENTRY.
+           IF WS-DEPT-CODE (WS-DEPT-IDX) = WS-EMP-DEPT
+               MOVE WS-DEPT-IDX TO WS-DEPT-MATCH-IDX
+               SET WS-DEPT-FOUND TO TRUE
+           END-IF.
+
+      * Writes one subtotal line per department plus a grand total
+      * line to DEPT-REPORT-FILE. Called once at close-out.
+       PRINT-DEPT-REPORT.
+           PERFORM PRINT-DEPT-LINE
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-TABLE-COUNT
+
+           MOVE WS-GRAND-TOTAL TO WS-RPT-AMOUNT
+           MOVE SPACES TO DEPT-REPORT-RECORD
+           STRING "GRAND TOTAL" DELIMITED BY SIZE
+                  "          "  DELIMITED BY SIZE
+                  WS-RPT-AMOUNT DELIMITED BY SIZE
+                  INTO DEPT-REPORT-RECORD
+           END-STRING
+           WRITE DEPT-REPORT-RECORD
+
+           MOVE WS-DEPT-RPT-STATUS TO WS-CHECK-STATUS
+           MOVE "DEPT-REPORT"      TO WS-ERR-FILE-NAME
+           MOVE "WRITE"            TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+       PRINT-DEPT-LINE.
+           MOVE WS-DEPT-SUBTOTAL (WS-DEPT-IDX) TO WS-RPT-AMOUNT
+           MOVE SPACES TO DEPT-REPORT-RECORD
+           STRING WS-DEPT-CODE (WS-DEPT-IDX) DELIMITED BY SIZE
+                  "  SUBTOTAL: "             DELIMITED BY SIZE
+                  WS-RPT-AMOUNT              DELIMITED BY SIZE
+                  INTO DEPT-REPORT-RECORD
+           END-STRING
+           WRITE DEPT-REPORT-RECORD
+
+           MOVE WS-DEPT-RPT-STATUS TO WS-CHECK-STATUS
+           MOVE "DEPT-REPORT"      TO WS-ERR-FILE-NAME
+           MOVE "WRITE"            TO WS-ERR-OPERATION
+           PERFORM CHECK-FILE-STATUS.
